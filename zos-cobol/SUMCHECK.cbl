@@ -0,0 +1,257 @@
+       Identification Division.
+       Program-Id. SUMCHECK.
+       Environment Division.
+       Input-Output Section.
+       File-Control.
+           select sum-report-file assign to RPTIN
+               organization is sequential.
+       Data Division.
+       File Section.
+       FD  sum-report-file.
+       01  sum-report-record.
+           05  report-line-type         pic x(11).
+           05  filler                   pic x(1) value space.
+           05  report-run-date          pic 9(8).
+           05  filler                   pic x(2) value spaces.
+           05  report-range-start       pic -(8)9.
+           05  filler                   pic x(2) value spaces.
+           05  report-range-end         pic -(8)9.
+           05  filler                   pic x(2) value spaces.
+           05  report-range-step        pic -(3)9.
+           05  filler                   pic x(2) value spaces.
+           05  report-sum-even          pic -(8)9.
+           05  filler                   pic x(2) value spaces.
+           05  report-sum-odd           pic -(8)9.
+           05  filler                   pic x(2) value spaces.
+           05  report-even-count        pic -(8)9.
+           05  filler                   pic x(2) value spaces.
+           05  report-overflow-flag     pic x(1).
+           05  filler                   pic x(2) value spaces.
+           05  report-invalid-flag      pic x(1).
+       Working-Storage Section.
+       01  report-eof                  pic x value "N".
+       01  range-line-count            pic 9(4) value zero.
+       01  mismatch-count               pic 9(4) value zero.
+       01  running-grand-total-even     pic s9(9) value zero.
+       01  running-grand-total-odd      pic s9(9) value zero.
+       01  running-grand-total-even-count pic s9(9) value zero.
+       01  series-term-count            pic s9(9) value zero.
+       01  series-first-even-index      pic s9(9) value zero.
+       01  series-even-term-count       pic s9(9) value zero.
+       01  series-first-even-term       pic s9(9) value zero.
+       01  series-last-even-term        pic s9(9) value zero.
+       01  series-last-term              pic s9(9) value zero.
+       01  series-total-sum              pic s9(9) value zero.
+       01  series-start-parity          pic s9(9) value zero.
+       01  series-step-parity           pic s9(9) value zero.
+       01  expected-sum-even            pic s9(9) value zero.
+       01  expected-sum-odd              pic s9(9) value zero.
+       01  expected-even-count           pic s9(9) value zero.
+       copy RANGEDEF
+           replacing range-definition-record by checked-range-definition
+                     range-start-value by ws-range-start
+                     range-end-value by ws-range-end
+                     range-step-value by ws-range-step.
+       01  ws-reported-sum-even          pic s9(9) value zero.
+       01  ws-reported-sum-odd           pic s9(9) value zero.
+       01  ws-reported-even-count        pic s9(9) value zero.
+       01  ws-grand-total-reported       pic s9(9) value zero.
+       01  ws-grand-total-odd-reported   pic s9(9) value zero.
+       01  ws-grand-total-even-count-reported pic s9(9) value zero.
+
+       Procedure Division.
+           open input sum-report-file
+           perform until report-eof = "Y"
+               read sum-report-file
+                   at end
+                       move "Y" to report-eof
+                   not at end
+                       perform check-one-record
+               end-read
+           end-perform
+           close sum-report-file
+           display "SUMCHECK0001I Ranges checked: " range-line-count
+               " mismatches: " mismatch-count
+           move 0 to return-code
+           if range-line-count = 0
+               display "SUMCHECK0002E No RANGE records found on RPTIN"
+               if return-code < 4
+                   move 4 to return-code
+               end-if
+           end-if
+           if mismatch-count > 0
+               if return-code < 8
+                   move 8 to return-code
+               end-if
+           end-if
+           goback
+           .
+       check-one-record.
+           move report-sum-even to ws-reported-sum-even
+           move report-sum-odd to ws-reported-sum-odd
+           move report-even-count to ws-reported-even-count
+           if report-line-type = "RANGE"
+               add 1 to range-line-count
+               if report-overflow-flag = "Y"
+                   add ws-reported-sum-even to running-grand-total-even
+                   add ws-reported-sum-odd to running-grand-total-odd
+                   add ws-reported-even-count
+                       to running-grand-total-even-count
+                   display "SUMCHECK0005I Range "
+                       report-range-start " to " report-range-end
+                       " by " report-range-step
+                       " skipped - overflow reported, not "
+                       "independently checked"
+               else
+                   perform compute-expected-sum-even
+                   perform compute-expected-odd-and-count
+                   add expected-sum-even to running-grand-total-even
+                   add expected-sum-odd to running-grand-total-odd
+                   add expected-even-count
+                       to running-grand-total-even-count
+                   if expected-sum-even not = ws-reported-sum-even
+                       add 1 to mismatch-count
+                       display "SUMCHECK0003E Mismatch range "
+                           report-range-start " to " report-range-end
+                           " by " report-range-step ": reported "
+                           report-sum-even " expected "
+                           expected-sum-even
+                   end-if
+                   if expected-sum-odd not = ws-reported-sum-odd
+                       add 1 to mismatch-count
+                       display "SUMCHECK0006E Odd-sum mismatch range "
+                           report-range-start " to " report-range-end
+                           " by " report-range-step ": reported "
+                           report-sum-odd " expected "
+                           expected-sum-odd
+                   end-if
+                   if expected-even-count not = ws-reported-even-count
+                       add 1 to mismatch-count
+                       display "SUMCHECK0007E Even-count mismatch "
+                           "range " report-range-start " to "
+                           report-range-end " by " report-range-step
+                           ": reported " report-even-count
+                           " expected " expected-even-count
+                   end-if
+               end-if
+           else
+               if report-line-type = "GRAND-TOTAL"
+                   move report-sum-even to ws-grand-total-reported
+                   move report-sum-odd to ws-grand-total-odd-reported
+                   move report-even-count
+                       to ws-grand-total-even-count-reported
+                   if running-grand-total-even not =
+                      ws-grand-total-reported
+                       add 1 to mismatch-count
+                       display "SUMCHECK0004E Grand total mismatch: "
+                           "reported " report-sum-even
+                           " expected " running-grand-total-even
+                   end-if
+                   if running-grand-total-odd not =
+                      ws-grand-total-odd-reported
+                       add 1 to mismatch-count
+                       display "SUMCHECK0008E Grand total odd-sum "
+                           "mismatch: reported " report-sum-odd
+                           " expected " running-grand-total-odd
+                   end-if
+                   if running-grand-total-even-count not =
+                      ws-grand-total-even-count-reported
+                       add 1 to mismatch-count
+                       display "SUMCHECK0009E Grand total even-count "
+                           "mismatch: reported " report-even-count
+                           " expected "
+                           running-grand-total-even-count
+                   end-if
+               end-if
+           end-if
+           .
+       compute-expected-sum-even.
+           move zero to expected-sum-even
+           move report-range-start to ws-range-start
+           move report-range-end to ws-range-end
+           move report-range-step to ws-range-step
+           if ws-range-step > 0
+              and ws-range-start <= ws-range-end
+               compute series-term-count =
+                   (ws-range-end - ws-range-start) / ws-range-step
+               compute series-start-parity =
+                   function mod(ws-range-start 2)
+               compute series-step-parity =
+                   function mod(ws-range-step 2)
+               if series-step-parity = 0
+                   if series-start-parity = 0
+                       compute series-last-even-term =
+                           ws-range-start
+                           + series-term-count * ws-range-step
+                       compute expected-sum-even =
+                           (series-term-count + 1)
+                           * (ws-range-start + series-last-even-term)
+                           / 2
+                   end-if
+               else
+                   if series-start-parity = 0
+                       move 0 to series-first-even-index
+                   else
+                       move 1 to series-first-even-index
+                   end-if
+                   if series-first-even-index <= series-term-count
+                       compute series-first-even-term =
+                           ws-range-start
+                           + series-first-even-index * ws-range-step
+                       compute series-even-term-count =
+                           (series-term-count - series-first-even-index)
+                               / 2 + 1
+                       compute series-last-even-term =
+                           series-first-even-term
+                           + (series-even-term-count - 1)
+                               * 2 * ws-range-step
+                       compute expected-sum-even =
+                           series-even-term-count
+                           * (series-first-even-term
+                               + series-last-even-term)
+                           / 2
+                   end-if
+               end-if
+           end-if
+           .
+       compute-expected-odd-and-count.
+           move zero to expected-sum-odd
+           move zero to expected-even-count
+           move report-range-start to ws-range-start
+           move report-range-end to ws-range-end
+           move report-range-step to ws-range-step
+           if ws-range-step > 0
+              and ws-range-start <= ws-range-end
+               compute series-term-count =
+                   (ws-range-end - ws-range-start) / ws-range-step
+               compute series-last-term =
+                   ws-range-start + series-term-count * ws-range-step
+               compute series-total-sum =
+                   (series-term-count + 1)
+                   * (ws-range-start + series-last-term)
+                   / 2
+               compute series-start-parity =
+                   function mod(ws-range-start 2)
+               compute series-step-parity =
+                   function mod(ws-range-step 2)
+               if series-step-parity = 0
+                   if series-start-parity = 0
+                       compute expected-even-count =
+                           series-term-count + 1
+                   end-if
+               else
+                   if series-start-parity = 0
+                       move 0 to series-first-even-index
+                   else
+                       move 1 to series-first-even-index
+                   end-if
+                   if series-first-even-index <= series-term-count
+                       compute expected-even-count =
+                           (series-term-count - series-first-even-index)
+                               / 2 + 1
+                   end-if
+               end-if
+               compute expected-sum-odd =
+                   series-total-sum - expected-sum-even
+           end-if
+           .

@@ -0,0 +1,9 @@
+      *> Shared range-definition record: a start value, an end value,
+      *> and a step, the three fields any SUMEVEN-style range-summing
+      *> job needs from its control file. Used both as SUMEVEN's
+      *> Range-Control-File record and (via COPY REPLACING) as a
+      *> working-storage holder elsewhere.
+       01  range-definition-record.
+           05  range-start-value        pic s9(9).
+           05  range-end-value          pic s9(9).
+           05  range-step-value         pic s9(4).

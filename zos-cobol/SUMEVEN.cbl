@@ -1,20 +1,413 @@
        Identification Division.
        Program-Id. SUMEVEN.
+       Environment Division.
+       Input-Output Section.
+       File-Control.
+           select range-control-file assign to RANGEIN
+               organization is sequential.
+           select sum-report-file assign to RPTOUT
+               organization is sequential.
+           select audit-history-file assign to AUDITLOG
+               organization is sequential.
+           select checkpoint-file assign to CKPTFILE
+               organization is indexed
+               access mode is dynamic
+               record key is checkpoint-key
+               file status is checkpoint-file-status.
        Data Division.
+       File Section.
+       FD  range-control-file.
+           copy RANGEDEF.
+       FD  sum-report-file.
+       01  sum-report-record.
+           05  report-line-type         pic x(11).
+           05  filler                   pic x(1) value space.
+           05  report-run-date          pic 9(8).
+           05  filler                   pic x(2) value spaces.
+           05  report-range-start       pic -(8)9.
+           05  filler                   pic x(2) value spaces.
+           05  report-range-end         pic -(8)9.
+           05  filler                   pic x(2) value spaces.
+           05  report-range-step        pic -(3)9.
+           05  filler                   pic x(2) value spaces.
+           05  report-sum-even          pic -(8)9.
+           05  filler                   pic x(2) value spaces.
+           05  report-sum-odd           pic -(8)9.
+           05  filler                   pic x(2) value spaces.
+           05  report-even-count        pic -(8)9.
+           05  filler                   pic x(2) value spaces.
+           05  report-overflow-flag     pic x(1).
+           05  filler                   pic x(2) value spaces.
+           05  report-invalid-flag      pic x(1).
+       FD  audit-history-file.
+       01  audit-history-record.
+           05  audit-run-date           pic 9(8).
+           05  filler                   pic x(1) value space.
+           05  audit-run-time           pic 9(8).
+           05  filler                   pic x(1) value space.
+           05  audit-job-id             pic x(8).
+           05  filler                   pic x(1) value space.
+           05  audit-range-start        pic -(8)9.
+           05  filler                   pic x(1) value space.
+           05  audit-range-end          pic -(8)9.
+           05  filler                   pic x(1) value space.
+           05  audit-range-step         pic -(3)9.
+           05  filler                   pic x(1) value space.
+           05  audit-sum-even           pic -(8)9.
+           05  filler                   pic x(1) value space.
+           05  audit-sum-odd            pic -(8)9.
+           05  filler                   pic x(1) value space.
+           05  audit-invalid-flag       pic x(1).
+       FD  checkpoint-file.
+       01  checkpoint-record.
+           05  checkpoint-key           pic 9(4).
+           05  checkpoint-range-start   pic s9(9).
+           05  checkpoint-range-end     pic s9(9).
+           05  checkpoint-range-step    pic s9(4).
+           05  checkpoint-last-integer  pic s9(9).
+           05  checkpoint-sum-even      pic s9(05).
+           05  checkpoint-sum-odd       pic s9(05).
+           05  checkpoint-even-count    pic s9(05).
+           05  checkpoint-complete-flag pic x(1).
+           05  checkpoint-overflow-flag pic x(1).
        Working-Storage Section.
        01  filler                   packed-decimal.
-           05  integer-value        pic s9(05) value zero.
+           05  integer-value        pic s9(9) value zero.
            05  sum-of-even-integers pic s9(05) value zero.
+           05  sum-of-odd-integers  pic s9(05) value zero.
+           05  even-value-count     pic s9(05) value zero.
+           05  division-quotient    pic s9(05) value zero.
+           05  division-remainder   pic s9(01) value zero.
        01  sum-for-display          pic ZZZZ9.
+       01  run-date                 pic 9(8).
+       01  run-time                 pic 9(8).
+       01  job-id                   pic x(8) value spaces.
+       01  range-control-eof        pic x value "N".
+       01  range-invalid-flag       pic x value "N".
+       01  range-sequence-number    pic 9(4) value zero.
+       01  grand-total-sum-even     pic s9(9) value zero.
+       01  grand-total-sum-odd      pic s9(9) value zero.
+       01  grand-total-even-count   pic s9(9) value zero.
+       01  grand-total-overflow-flag pic x value "N".
+       01  grand-total-limit        pic s9(9) value 999999999.
+       01  grand-total-check-total  pic s9(10) value zero.
+       01  accumulator-limit        pic s9(05) value 99999.
+       01  overflow-check-total     pic s9(09) value zero.
+       01  overflow-detected-flag   pic x value "N".
+       01  checkpoint-file-status   pic xx.
+       01  checkpoint-available     pic x value "Y".
+       01  checkpoint-found-flag    pic x value "N".
+       01  checkpoint-iteration-count pic s9(9) value zero.
+       01  checkpoint-write-frequency pic s9(9) value 1000.
+       Linkage Section.
+       01  job-parameter.
+           05  job-parameter-length pic s9(4) comp.
+           05  job-parameter-value  pic x(8).
 
-       Procedure Division.
-           perform sum-values
-               varying integer-value from zero by 2
-               until integer-value > 100
+       Procedure Division using job-parameter.
+           accept run-date from date yyyymmdd
+           accept run-time from time
+           if job-parameter-length > 0
+               move job-parameter-value to job-id
+           end-if
+           move zero to return-code
+           move zero to grand-total-sum-even
+           move zero to grand-total-sum-odd
+           move zero to grand-total-even-count
+           open input range-control-file
+           open output sum-report-file
+           open extend audit-history-file
+           open i-o checkpoint-file
+           if checkpoint-file-status not = "00"
+               display "SUMEVEN0007E Checkpoint file open failed, "
+                   "status " checkpoint-file-status
+                   " - running without restart capability"
+               move "N" to checkpoint-available
+           end-if
+           perform until range-control-eof = "Y"
+               read range-control-file
+                   at end
+                       move "Y" to range-control-eof
+                   not at end
+                       add 1 to range-sequence-number
+                       perform process-one-range
+               end-read
+           end-perform
+           close range-control-file
+           if range-sequence-number = 0
+               display "SUMEVEN0005E No range definitions on RANGEIN"
+               if return-code < 4
+                   move 4 to return-code
+               end-if
+           end-if
+           move "GRAND-TOTAL" to report-line-type
+           move run-date to report-run-date
+           move zero to report-range-start
+           move zero to report-range-end
+           move zero to report-range-step
+           move grand-total-sum-even to report-sum-even
+           move grand-total-sum-odd to report-sum-odd
+           move grand-total-even-count to report-even-count
+           move grand-total-overflow-flag to report-overflow-flag
+           move "N" to report-invalid-flag
+           write sum-report-record
+           close sum-report-file
+           close audit-history-file
+           if checkpoint-available = "Y"
+               close checkpoint-file
+           end-if
+           goback
+           .
+       process-one-range.
+           move zero to integer-value
+           move zero to sum-of-even-integers
+           move zero to sum-of-odd-integers
+           move zero to even-value-count
+           move zero to checkpoint-iteration-count
+           move "N" to overflow-detected-flag
+           move "N" to range-invalid-flag
+           if range-step-value = 0
+              or range-step-value < 0
+              or range-start-value > range-end-value
+               move "Y" to range-invalid-flag
+               display "SUMEVEN0005E Invalid range "
+                   range-sequence-number
+                   ": start " range-start-value " end " range-end-value
+                   " step " range-step-value
+               if return-code < 4
+                   move 4 to return-code
+               end-if
+           else
+               perform locate-checkpoint
+               if checkpoint-found-flag = "Y"
+                  and checkpoint-range-start = range-start-value
+                  and checkpoint-range-end = range-end-value
+                  and checkpoint-range-step = range-step-value
+                  and checkpoint-complete-flag = "Y"
+                   move checkpoint-sum-even to sum-of-even-integers
+                   move checkpoint-sum-odd to sum-of-odd-integers
+                   move checkpoint-even-count to even-value-count
+                   if checkpoint-overflow-flag = "Y"
+                       move "Y" to overflow-detected-flag
+                   end-if
+                   display "SUMEVEN0006I Range "
+                       range-sequence-number
+                       " already complete per checkpoint - skipping"
+               else
+                   if checkpoint-found-flag = "Y"
+                      and checkpoint-range-start = range-start-value
+                      and checkpoint-range-end = range-end-value
+                      and checkpoint-range-step = range-step-value
+                       move checkpoint-sum-even to sum-of-even-integers
+                       move checkpoint-sum-odd to sum-of-odd-integers
+                       move checkpoint-even-count to even-value-count
+                       compute integer-value =
+                           checkpoint-last-integer + range-step-value
+                       display "SUMEVEN0006I Resuming range "
+                           range-sequence-number " from " integer-value
+                   else
+                       move range-start-value to integer-value
+                   end-if
+                   perform sum-values
+                       varying integer-value from integer-value
+                       by range-step-value
+                       until integer-value > range-end-value
+                          or overflow-detected-flag = "Y"
+               end-if
+               perform save-checkpoint-complete
+           end-if
+           if overflow-detected-flag = "Y"
+               display "SUMEVEN0004E Overflow summing range "
+                   range-sequence-number ": " range-start-value
+                   " to " range-end-value " by " range-step-value
+               if return-code < 8
+                   move 8 to return-code
+               end-if
+               move "Y" to grand-total-overflow-flag
+           end-if
            move sum-of-even-integers to sum-for-display
            display "Result: " sum-for-display
-           goback
+               " even-count: " even-value-count
+               " sum-odd: " sum-of-odd-integers
+           perform accumulate-grand-totals
+           move "RANGE" to report-line-type
+           move run-date to report-run-date
+           move range-start-value to report-range-start
+           move range-end-value to report-range-end
+           move range-step-value to report-range-step
+           move sum-of-even-integers to report-sum-even
+           move sum-of-odd-integers to report-sum-odd
+           move even-value-count to report-even-count
+           move overflow-detected-flag to report-overflow-flag
+           move range-invalid-flag to report-invalid-flag
+           write sum-report-record
+           move run-date to audit-run-date
+           move run-time to audit-run-time
+           move job-id to audit-job-id
+           move range-start-value to audit-range-start
+           move range-end-value to audit-range-end
+           move range-step-value to audit-range-step
+           move sum-of-even-integers to audit-sum-even
+           move sum-of-odd-integers to audit-sum-odd
+           move range-invalid-flag to audit-invalid-flag
+           write audit-history-record
+           .
+       accumulate-grand-totals.
+           compute grand-total-check-total =
+               grand-total-sum-even + sum-of-even-integers
+           if grand-total-check-total > grand-total-limit
+              or grand-total-check-total < -grand-total-limit
+               display "SUMEVEN0008E Grand-total sum-even overflow "
+                   "at range " range-sequence-number
+               if return-code < 8
+                   move 8 to return-code
+               end-if
+           else
+               add sum-of-even-integers to grand-total-sum-even
+           end-if
+           compute grand-total-check-total =
+               grand-total-sum-odd + sum-of-odd-integers
+           if grand-total-check-total > grand-total-limit
+              or grand-total-check-total < -grand-total-limit
+               display "SUMEVEN0008E Grand-total sum-odd overflow "
+                   "at range " range-sequence-number
+               if return-code < 8
+                   move 8 to return-code
+               end-if
+           else
+               add sum-of-odd-integers to grand-total-sum-odd
+           end-if
+           compute grand-total-check-total =
+               grand-total-even-count + even-value-count
+           if grand-total-check-total > grand-total-limit
+               display "SUMEVEN0008E Grand-total even-count overflow "
+                   "at range " range-sequence-number
+               if return-code < 8
+                   move 8 to return-code
+               end-if
+           else
+               add even-value-count to grand-total-even-count
+           end-if
+           .
+       locate-checkpoint.
+           if checkpoint-available = "Y"
+               move range-sequence-number to checkpoint-key
+               read checkpoint-file
+                   invalid key
+                       move "N" to checkpoint-found-flag
+                   not invalid key
+                       move "Y" to checkpoint-found-flag
+               end-read
+           else
+               move "N" to checkpoint-found-flag
+           end-if
+           .
+       save-checkpoint-progress.
+           if checkpoint-available = "Y"
+               move range-sequence-number to checkpoint-key
+               move range-start-value to checkpoint-range-start
+               move range-end-value to checkpoint-range-end
+               move range-step-value to checkpoint-range-step
+               move integer-value to checkpoint-last-integer
+               move sum-of-even-integers to checkpoint-sum-even
+               move sum-of-odd-integers to checkpoint-sum-odd
+               move even-value-count to checkpoint-even-count
+               move "N" to checkpoint-complete-flag
+               move overflow-detected-flag to checkpoint-overflow-flag
+               if checkpoint-found-flag = "Y"
+                   rewrite checkpoint-record
+                       invalid key
+                           display "SUMEVEN0007E Checkpoint rewrite "
+                               "failed for range " range-sequence-number
+                               ", status " checkpoint-file-status
+                           if return-code < 8
+                               move 8 to return-code
+                           end-if
+                   end-rewrite
+               else
+                   write checkpoint-record
+                       invalid key
+                           display "SUMEVEN0007E Checkpoint write "
+                               "failed for range " range-sequence-number
+                               ", status " checkpoint-file-status
+                           if return-code < 8
+                               move 8 to return-code
+                           end-if
+                       not invalid key
+                           move "Y" to checkpoint-found-flag
+                   end-write
+               end-if
+           end-if
+           .
+       save-checkpoint-complete.
+           if checkpoint-available = "Y"
+               move range-sequence-number to checkpoint-key
+               move range-start-value to checkpoint-range-start
+               move range-end-value to checkpoint-range-end
+               move range-step-value to checkpoint-range-step
+               move range-end-value to checkpoint-last-integer
+               move sum-of-even-integers to checkpoint-sum-even
+               move sum-of-odd-integers to checkpoint-sum-odd
+               move even-value-count to checkpoint-even-count
+               move "Y" to checkpoint-complete-flag
+               move overflow-detected-flag to checkpoint-overflow-flag
+               if checkpoint-found-flag = "Y"
+                   rewrite checkpoint-record
+                       invalid key
+                           display "SUMEVEN0007E Checkpoint rewrite "
+                               "failed for range " range-sequence-number
+                               ", status " checkpoint-file-status
+                           if return-code < 8
+                               move 8 to return-code
+                           end-if
+                   end-rewrite
+               else
+                   write checkpoint-record
+                       invalid key
+                           display "SUMEVEN0007E Checkpoint write "
+                               "failed for range " range-sequence-number
+                               ", status " checkpoint-file-status
+                           if return-code < 8
+                               move 8 to return-code
+                           end-if
+                       not invalid key
+                           move "Y" to checkpoint-found-flag
+                   end-write
+               end-if
+           end-if
            .
        sum-values.
-           add integer-value to sum-of-even-integers
+           add 1 to checkpoint-iteration-count
+           divide integer-value by 2 giving division-quotient
+               remainder division-remainder
+           if division-remainder = zero
+               compute overflow-check-total =
+                   sum-of-even-integers + integer-value
+               if overflow-check-total > accumulator-limit
+                  or overflow-check-total < -accumulator-limit
+                   move "Y" to overflow-detected-flag
+               else
+                   compute overflow-check-total =
+                       even-value-count + 1
+                   if overflow-check-total > accumulator-limit
+                       move "Y" to overflow-detected-flag
+                   else
+                       add integer-value to sum-of-even-integers
+                       add 1 to even-value-count
+                   end-if
+               end-if
+           else
+               compute overflow-check-total =
+                   sum-of-odd-integers + integer-value
+               if overflow-check-total > accumulator-limit
+                  or overflow-check-total < -accumulator-limit
+                   move "Y" to overflow-detected-flag
+               else
+                   add integer-value to sum-of-odd-integers
+               end-if
+           end-if
+           if function mod(checkpoint-iteration-count
+              checkpoint-write-frequency) = 0
+               perform save-checkpoint-progress
+           end-if
            .
